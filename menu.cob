@@ -0,0 +1,50 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "MENU".
+      *AUTHOR. ERIC CONRAD.
+      *DESCRIPTION. Front-end menu that asks which triangle data the
+      *    user has on hand and dispatches to the matching solver
+      *    (SSS, SAS, or ASA/AAS).
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  MENU-CHOICE                  PIC X VALUE SPACE.
+           88  VALID-MENU-CHOICE            VALUES "1", "2", "3", "Q".
+           88  SSS-CHOICE                   VALUE "1".
+           88  SAS-CHOICE                   VALUE "2".
+           88  ASA-CHOICE                   VALUE "3".
+           88  QUIT-CHOICE                  VALUE "Q".
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 100-SHOW-MENU UNTIL QUIT-CHOICE.
+           GOBACK.
+
+       100-SHOW-MENU.
+           DISPLAY "What triangle data do you have?".
+           DISPLAY "  1) Three sides (SSS)".
+           DISPLAY "  2) Two sides and the included angle (SAS)".
+           DISPLAY "  3) Two angles and the included side "
+               "(ASA/AAS)".
+           DISPLAY "  Q) Quit".
+           ACCEPT MENU-CHOICE.
+           IF NOT VALID-MENU-CHOICE THEN
+               DISPLAY "  valid responses are '1', '2', '3', 'Q', "
+                   "try again..."
+           ELSE
+               IF SSS-CHOICE THEN
+                   CALL "SSS"
+               ELSE
+                   IF SAS-CHOICE THEN
+                       CALL "SAS"
+                   ELSE
+                       IF ASA-CHOICE THEN
+                           CALL "ASA"
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
