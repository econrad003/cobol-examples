@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. "SSS".
+       PROGRAM-ID. "SAS".
       *AUTHOR. ERIC CONRAD.
       *DESCRIPTION. A program to solve a triangle given the length
       *    of two sides and the measure of the angle contained by
@@ -10,7 +10,17 @@
        REPOSITORY.
            FUNCTION ALL INTRINSIC.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD                 PIC X(132).
+
        WORKING-STORAGE SECTION.
        77  X                            PIC S9(5)V9(8)
                SIGN TRAILING SEPARATE CHARACTER.
@@ -35,9 +45,22 @@
        77  C                            PIC S9(5)V9(8)
                SIGN TRAILING SEPARATE CHARACTER.
 
+      * Sides in the unit keyed in (feet is the internal unit used for
+      * A/B/C), so the Sides: line can echo the unit the sides were
+      * entered in.
+       77  DISP-A                       PIC S9(5)V9(8)
+               SIGN TRAILING SEPARATE CHARACTER.
+       77  DISP-B                       PIC S9(5)V9(8)
+               SIGN TRAILING SEPARATE CHARACTER.
+       77  DISP-C                       PIC S9(5)V9(8)
+               SIGN TRAILING SEPARATE CHARACTER.
+
       * Semiperimeter
        77  S                            PIC S9(5)V9(8)
                SIGN TRAILING SEPARATE CHARACTER.
+      * Radicand for 210-LAW-OF-COSINES-SIDE
+       77  RADICAND                     PIC S9(5)V9(8)
+               SIGN TRAILING SEPARATE CHARACTER.
       * Angles
        77  ALPHA                        PIC S9(5)V9(8)
                SIGN TRAILING SEPARATE CHARACTER.
@@ -48,17 +71,78 @@
        77  XVAL                         PIC Z(5).9(4)-.
        77  INPUT-PROMPT                 PIC X(72).
 
+      * Audit log
+       77  AUDIT-TIMESTAMP              PIC X(21).
+       77  AUDIT-FILE-STATUS            PIC X(2).
+           88  AUDIT-FILE-OK                VALUE "00".
+       77  AUDIT-POINTER                PIC 9(3).
+
+      * Solve-another-triangle switch
+       77  AGAIN-SW                     PIC X VALUE SPACE.
+           88  VALID-AGAIN-SW               VALUES "y", "n".
+           88  AGAIN-ANSWER                 VALUE "y".
+
+      * Unit of length for the sides entered
+       77  LENGTH-UNIT                  PIC X VALUE SPACE.
+           88  VALID-LENGTH-UNIT            VALUES "F", "M".
+           88  FEET-UNIT                    VALUE "F".
+           88  METER-UNIT                   VALUE "M".
+       77  METERS-TO-FEET               PIC 9V9(5) VALUE 3.28084.
+
+      * Triangle classification
+       77  TRI-SHAPE                    PIC X(11) VALUE SPACES.
+       77  TRI-KIND                     PIC X(6) VALUE SPACES.
+       77  TRI-EPSILON                  PIC S9V9(8)
+               SIGN TRAILING SEPARATE CHARACTER VALUE 0.0001.
+
+      * Unit-conversion overflow switch
+       77  CONVERT-ERROR-SW             PIC X VALUE "N".
+           88  CONVERT-ERROR                VALUE "Y".
+
+      * Output decimal precision
+       77  DEC-PLACES                   PIC 9 VALUE 4.
+           88  VALID-DEC-PLACES             VALUES 0 THRU 4.
+       77  SCALE-FACTOR                 PIC 9(5) VALUE 10000.
+       77  SCALED-WHOLE                 PIC S9(9)
+               SIGN TRAILING SEPARATE CHARACTER.
+
+      * Variable-width display formatting (330-FORMAT-VALUE), so that
+      * fewer decimal places actually shrinks the printed field
+      * instead of rounding-then-padding back out to 4 places.
+       77  FMT-TEXT                     PIC X(16).
+       77  FMT-INT-PART                 PIC S9(9)
+               SIGN TRAILING SEPARATE CHARACTER.
+       77  FMT-FRAC-PART                PIC S9(9)
+               SIGN TRAILING SEPARATE CHARACTER.
+       77  FMT-FRAC-SCALE               PIC 9(5).
+       77  FMT-FRAC-SCALED              PIC S9(9)
+               SIGN TRAILING SEPARATE CHARACTER.
+       77  FMT-INT-EDIT                 PIC Z(9)9-.
+       77  FMT-FRAC-EDIT                PIC 9(4).
+
        01  OUTPUT-1.
            02  OLABEL                       PIC X(15)
                    JUSTIFIED RIGHT.
-           02  AVAL                         PIC Z(10).9(4).
-           02  BVAL                         PIC Z(10).9(4).
-           02  CVAL                         PIC Z(10).9(4).
+           02  AVAL                         PIC X(16)
+                   JUSTIFIED RIGHT.
+           02  BVAL                         PIC X(16)
+                   JUSTIFIED RIGHT.
+           02  CVAL                         PIC X(16)
+                   JUSTIFIED RIGHT.
            02  OUNITS                       PIC X(15)
                    JUSTIFIED RIGHT.
 
        PROCEDURE DIVISION.
        000-MAIN.
+           PERFORM 905-OPEN-AUDIT.
+           PERFORM 600-SOLVE-ONE THRU 600-SOLVE-ONE-EXIT.
+           CLOSE AUDIT-FILE.
+           GOBACK.
+
+       600-SOLVE-ONE.
+           PERFORM 110-GET-LENGTH-UNIT.
+           PERFORM 120-GET-DEC-PLACES.
+
            MOVE "Enter the length of side a:" TO INPUT-PROMPT.
            PERFORM 100-GET-SIDE.
            MOVE X TO A.
@@ -67,6 +151,11 @@
            PERFORM 100-GET-SIDE.
            MOVE X TO B.
 
+           PERFORM 140-CONVERT-SIDES-TO-FEET.
+           IF CONVERT-ERROR THEN
+               GO TO 600-SOLVE-ONE
+           END-IF.
+
            MOVE "Enter the measure of angle C:" TO INPUT-PROMPT.
            PERFORM 150-GET-ANGLE.
            MOVE XI TO GAMMA.
@@ -74,8 +163,14 @@
            MOVE A TO X.
            MOVE B TO Y.
            MOVE GAMMA TO ZETA.
-           PERFORM 210-LAW-OF-COSINES-SIDE.
+           PERFORM 210-LAW-OF-COSINES-SIDE THRU
+               210-LAW-OF-COSINES-SIDE-EXIT.
            MOVE Z TO C.
+           IF METER-UNIT THEN
+               COMPUTE DISP-C = C / METERS-TO-FEET
+           ELSE
+               MOVE C TO DISP-C
+           END-IF.
 
            MOVE B TO X.
            MOVE C TO Y.
@@ -89,36 +184,122 @@
            PERFORM 200-LAW-OF-COSINES-ANGLE.
            MOVE ZETA TO BETA.
 
+           PERFORM 350-CLASSIFY-TRIANGLE.
+
+           PERFORM 900-WRITE-AUDIT.
+
            DISPLAY "Solution:".
 
            MOVE "Sides:" TO OLABEL.
-           MOVE A TO AVAL.
-           MOVE B TO BVAL.
-           MOVE C TO CVAL.
-           MOVE SPACES TO OUNITS.
+           MOVE DISP-A TO XI.
+           PERFORM 330-FORMAT-VALUE.
+           MOVE FUNCTION TRIM(FMT-TEXT) TO AVAL.
+           MOVE DISP-B TO XI.
+           PERFORM 330-FORMAT-VALUE.
+           MOVE FUNCTION TRIM(FMT-TEXT) TO BVAL.
+           MOVE DISP-C TO XI.
+           PERFORM 330-FORMAT-VALUE.
+           MOVE FUNCTION TRIM(FMT-TEXT) TO CVAL.
+           IF FEET-UNIT THEN
+               MOVE "feet" TO OUNITS
+           ELSE
+               MOVE "meters" TO OUNITS
+           END-IF.
            DISPLAY OUTPUT-1.
 
            MOVE "Angles:" TO OLABEL.
-           MOVE ALPHA TO AVAL.
-           MOVE BETA TO BVAL.
-           MOVE GAMMA TO CVAL.
+           MOVE ALPHA TO XI.
+           PERFORM 330-FORMAT-VALUE.
+           MOVE FUNCTION TRIM(FMT-TEXT) TO AVAL.
+           MOVE BETA TO XI.
+           PERFORM 330-FORMAT-VALUE.
+           MOVE FUNCTION TRIM(FMT-TEXT) TO BVAL.
+           MOVE GAMMA TO XI.
+           PERFORM 330-FORMAT-VALUE.
+           MOVE FUNCTION TRIM(FMT-TEXT) TO CVAL.
            MOVE "radians" TO OUNITS.
            DISPLAY OUTPUT-1.
 
            MOVE SPACES TO OLABEL.
            MOVE ALPHA TO XI.
            PERFORM 300-TO-DEGREES.
-           MOVE ZETA TO AVAL.
+           MOVE ZETA TO XI.
+           PERFORM 330-FORMAT-VALUE.
+           MOVE FUNCTION TRIM(FMT-TEXT) TO AVAL.
            MOVE BETA TO XI.
            PERFORM 300-TO-DEGREES.
-           MOVE ZETA TO BVAL.
+           MOVE ZETA TO XI.
+           PERFORM 330-FORMAT-VALUE.
+           MOVE FUNCTION TRIM(FMT-TEXT) TO BVAL.
            MOVE GAMMA TO XI.
            PERFORM 300-TO-DEGREES.
-           MOVE ZETA TO CVAL.
+           MOVE ZETA TO XI.
+           PERFORM 330-FORMAT-VALUE.
+           MOVE FUNCTION TRIM(FMT-TEXT) TO CVAL.
            MOVE "degrees" TO OUNITS.
            DISPLAY OUTPUT-1.
 
-           GOBACK.
+           DISPLAY "Shape: " TRIM(TRI-SHAPE) ", " TRIM(TRI-KIND).
+
+           PERFORM 650-SOLVE-ANOTHER.
+           IF AGAIN-ANSWER THEN
+               GO TO 600-SOLVE-ONE
+           END-IF.
+
+       600-SOLVE-ONE-EXIT.
+           EXIT.
+
+       650-SOLVE-ANOTHER.
+           DISPLAY "Solve another triangle? (y/n)".
+           ACCEPT AGAIN-SW.
+           IF NOT VALID-AGAIN-SW THEN
+               DISPLAY "  valid responses are 'y' and 'n', "
+                   "try again..."
+               GO TO 650-SOLVE-ANOTHER
+           END-IF.
+
+       110-GET-LENGTH-UNIT.
+           DISPLAY "Enter the unit of length for the sides "
+               "(F-feet, M-meters):".
+           ACCEPT LENGTH-UNIT.
+           IF NOT VALID-LENGTH-UNIT THEN
+               DISPLAY "  valid responses are 'F' and 'M', "
+                   "try again..."
+               GO TO 110-GET-LENGTH-UNIT
+           END-IF.
+
+       120-GET-DEC-PLACES.
+           DISPLAY "Enter the number of decimal places for output "
+               "(0-4):".
+           ACCEPT DEC-PLACES.
+           IF NOT VALID-DEC-PLACES THEN
+               DISPLAY "  valid responses are 0 through 4, "
+                   "try again..."
+               GO TO 120-GET-DEC-PLACES
+           END-IF.
+
+       140-CONVERT-SIDES-TO-FEET.
+      *    Converts the entered sides to feet, the program's common
+      *    internal unit.  DISP-A/B keep the as-entered values so the
+      *    Sides: line can still echo the unit the sides were entered
+      *    in.
+           MOVE A TO DISP-A.
+           MOVE B TO DISP-B.
+           MOVE "N" TO CONVERT-ERROR-SW.
+           IF METER-UNIT THEN
+               COMPUTE A = A * METERS-TO-FEET
+                   ON SIZE ERROR
+                       DISPLAY "  side a: overflow converting to "
+                           "feet, try again..."
+                       MOVE "Y" TO CONVERT-ERROR-SW
+               END-COMPUTE
+               COMPUTE B = B * METERS-TO-FEET
+                   ON SIZE ERROR
+                       DISPLAY "  side b: overflow converting to "
+                           "feet, try again..."
+                       MOVE "Y" TO CONVERT-ERROR-SW
+               END-COMPUTE
+           END-IF.
 
        100-GET-SIDE.
            DISPLAY INPUT-PROMPT.
@@ -166,18 +347,157 @@
        210-LAW-OF-COSINES-SIDE.
       *    This computes a side given an angle and the sides
       *    that enclose it.
-           COMPUTE Z ROUNDED =
-               SQRT(X * X + Y * Y - 2 * X * Y * COS(ZETA)).
-
-       250-LAW-OF-SINES.
-      *    Given two angles (xi and zeta) and the side opposite
-      *    angle xi (i.e. side x), find side z.  The law of sines
-      *    can also be used to find an angle, but special care
-      *    must be taken as there may be no solution, a unique
-      *    solution, a double solution (specifically a right angle),
-      *    or two solutions (one acute, one obtuse).
-           COMPUTE Z ROUNDED = X * SIN(ZETA) / SIN(Z).
+           COMPUTE RADICAND ROUNDED =
+               X * X + Y * Y - 2 * X * Y * COS(ZETA)
+               ON SIZE ERROR
+                   DISPLAY "  arithmetic overflow, try again..."
+                   GO TO 210-RETRY-ANGLE
+           END-COMPUTE.
+           IF RADICAND IS NOT GREATER THAN 0.0 THEN
+               DISPLAY "  that angle measure yields no real "
+                   "triangle, try again..."
+               GO TO 210-RETRY-ANGLE
+           END-IF.
+           COMPUTE Z ROUNDED = SQRT(RADICAND)
+               ON SIZE ERROR
+                   DISPLAY "  arithmetic overflow, try again..."
+                   GO TO 210-RETRY-ANGLE
+           END-COMPUTE.
+           GO TO 210-LAW-OF-COSINES-SIDE-EXIT.
+
+       210-RETRY-ANGLE.
+           MOVE "Enter the measure of angle C:" TO INPUT-PROMPT.
+           PERFORM 150-GET-ANGLE.
+           MOVE XI TO GAMMA.
+           MOVE GAMMA TO ZETA.
+           GO TO 210-LAW-OF-COSINES-SIDE.
+
+       210-LAW-OF-COSINES-SIDE-EXIT.
+           EXIT.
 
        300-TO-DEGREES.
            COMPUTE ZETA ROUNDED = 180 * XI / PI.
 
+       320-ROUND-TO-PRECISION.
+      *    Rounds XI to the number of decimal places the user chose
+      *    for output (DEC-PLACES), returning the result in ZETA.
+           COMPUTE SCALE-FACTOR = 10 ** DEC-PLACES.
+           COMPUTE SCALED-WHOLE ROUNDED = XI * SCALE-FACTOR.
+           COMPUTE ZETA = SCALED-WHOLE / SCALE-FACTOR.
+
+       330-FORMAT-VALUE.
+      *    Rounds XI to DEC-PLACES (via 320-ROUND-TO-PRECISION) and
+      *    builds a trimmed, variable-width numeral in FMT-TEXT, so
+      *    that choosing fewer decimal places actually shrinks the
+      *    printed field instead of rounding and then padding the
+      *    dropped digits back out with zeros.
+           PERFORM 320-ROUND-TO-PRECISION.
+           COMPUTE FMT-INT-PART = ZETA.
+           COMPUTE FMT-FRAC-PART =
+               SCALED-WHOLE - (FMT-INT-PART * SCALE-FACTOR).
+           MOVE FMT-INT-PART TO FMT-INT-EDIT.
+           MOVE SPACES TO FMT-TEXT.
+           IF DEC-PLACES = 0 THEN
+               MOVE FUNCTION TRIM(FMT-INT-EDIT) TO FMT-TEXT
+           ELSE
+               COMPUTE FMT-FRAC-SCALE = 10 ** (4 - DEC-PLACES)
+               COMPUTE FMT-FRAC-SCALED = FMT-FRAC-PART * FMT-FRAC-SCALE
+               MOVE FMT-FRAC-SCALED TO FMT-FRAC-EDIT
+               STRING FUNCTION TRIM(FMT-INT-EDIT) DELIMITED BY SIZE
+                       "." DELIMITED BY SIZE
+                       FMT-FRAC-EDIT(1:DEC-PLACES) DELIMITED BY SIZE
+                   INTO FMT-TEXT
+           END-IF.
+
+       350-CLASSIFY-TRIANGLE.
+      *    C is derived via 210-LAW-OF-COSINES-SIDE's SQRT/COS chain,
+      *    not keyed in directly like A/B, so side comparisons use
+      *    TRI-EPSILON rather than exact equality -- otherwise
+      *    rounding noise in the last computed digit of C defeats the
+      *    EQUILATERAL/ISOSCELES test.
+           IF ABS(A - B) < TRI-EPSILON AND ABS(B - C) < TRI-EPSILON
+                   THEN
+               MOVE "EQUILATERAL" TO TRI-SHAPE
+           ELSE
+               IF ABS(A - B) < TRI-EPSILON
+                       OR ABS(B - C) < TRI-EPSILON
+                       OR ABS(A - C) < TRI-EPSILON THEN
+                   MOVE "ISOSCELES" TO TRI-SHAPE
+               ELSE
+                   MOVE "SCALENE" TO TRI-SHAPE
+               END-IF
+           END-IF.
+
+           IF ABS(ALPHA - (PI / 2)) < TRI-EPSILON THEN
+               MOVE "RIGHT" TO TRI-KIND
+           ELSE
+               IF ABS(BETA - (PI / 2)) < TRI-EPSILON THEN
+                   MOVE "RIGHT" TO TRI-KIND
+               ELSE
+                   IF ABS(GAMMA - (PI / 2)) < TRI-EPSILON THEN
+                       MOVE "RIGHT" TO TRI-KIND
+                   ELSE
+                       IF ALPHA > (PI / 2) OR BETA > (PI / 2)
+                               OR GAMMA > (PI / 2) THEN
+                           MOVE "OBTUSE" TO TRI-KIND
+                       ELSE
+                           MOVE "ACUTE" TO TRI-KIND
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       905-OPEN-AUDIT.
+           OPEN EXTEND AUDIT-FILE.
+           IF NOT AUDIT-FILE-OK THEN
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+
+       900-WRITE-AUDIT.
+           MOVE CURRENT-DATE TO AUDIT-TIMESTAMP.
+           MOVE SPACES TO AUDIT-RECORD.
+           MOVE 1 TO AUDIT-POINTER.
+           MOVE DISP-A TO XVAL.
+           STRING AUDIT-TIMESTAMP DELIMITED BY SIZE
+                   " SAS A=" DELIMITED BY SIZE
+                   XVAL DELIMITED BY SIZE
+               INTO AUDIT-RECORD
+               WITH POINTER AUDIT-POINTER.
+           MOVE DISP-B TO XVAL.
+           STRING " B=" DELIMITED BY SIZE
+                   XVAL DELIMITED BY SIZE
+               INTO AUDIT-RECORD
+               WITH POINTER AUDIT-POINTER.
+           MOVE DISP-C TO XVAL.
+           STRING " C=" DELIMITED BY SIZE
+                   XVAL DELIMITED BY SIZE
+               INTO AUDIT-RECORD
+               WITH POINTER AUDIT-POINTER.
+           IF FEET-UNIT THEN
+               STRING " UNIT=feet" DELIMITED BY SIZE
+                   INTO AUDIT-RECORD
+                   WITH POINTER AUDIT-POINTER
+           ELSE
+               STRING " UNIT=meters" DELIMITED BY SIZE
+                   INTO AUDIT-RECORD
+                   WITH POINTER AUDIT-POINTER
+           END-IF.
+           MOVE ALPHA TO XVAL.
+           STRING " ALPHA=" DELIMITED BY SIZE
+                   XVAL DELIMITED BY SIZE
+               INTO AUDIT-RECORD
+               WITH POINTER AUDIT-POINTER.
+           MOVE BETA TO XVAL.
+           STRING " BETA=" DELIMITED BY SIZE
+                   XVAL DELIMITED BY SIZE
+               INTO AUDIT-RECORD
+               WITH POINTER AUDIT-POINTER.
+           MOVE GAMMA TO XVAL.
+           STRING " GAMMA=" DELIMITED BY SIZE
+                   XVAL DELIMITED BY SIZE
+               INTO AUDIT-RECORD
+               WITH POINTER AUDIT-POINTER.
+           WRITE AUDIT-RECORD.
+
