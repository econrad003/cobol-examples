@@ -0,0 +1,383 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "ASA".
+      *AUTHOR. ERIC CONRAD.
+      *DESCRIPTION. A program to solve a triangle given the measure
+      *    of two angles and the length of the side between them
+      *    (also solves the AAS case, where the known side is not
+      *    between the two given angles, by relabeling which angle
+      *    is opposite which side before running it).
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  X                            PIC S9(5)V9(8)
+               SIGN TRAILING SEPARATE CHARACTER.
+       77  Y                            PIC S9(5)V9(8)
+               SIGN TRAILING SEPARATE CHARACTER.
+       77  Z                            PIC S9(5)V9(8)
+               SIGN TRAILING SEPARATE CHARACTER.
+       77  XI                           PIC S9(5)V9(8)
+               SIGN TRAILING SEPARATE CHARACTER.
+       77  ZETA                         PIC S9(5)V9(8)
+               SIGN TRAILING SEPARATE CHARACTER.
+       77  ANGLE-MEASURE                PIC X VALUE SPACE.
+           88  VALID-MEASURE                VALUES "r", "d".
+           88  RADIAN-MEASURE               VALUE "r".
+           88  DEGREE-MEASURE               VALUE "d".
+
+      * Sides
+       77  A                            PIC S9(5)V9(8)
+               SIGN TRAILING SEPARATE CHARACTER.
+       77  B                            PIC S9(5)V9(8)
+               SIGN TRAILING SEPARATE CHARACTER.
+       77  C                            PIC S9(5)V9(8)
+               SIGN TRAILING SEPARATE CHARACTER.
+
+      * Sides in the unit keyed in (feet is the internal unit used for
+      * A/B/C), so the Sides: line can echo the unit entered.
+       77  DISP-A                       PIC S9(5)V9(8)
+               SIGN TRAILING SEPARATE CHARACTER.
+       77  DISP-B                       PIC S9(5)V9(8)
+               SIGN TRAILING SEPARATE CHARACTER.
+       77  DISP-C                       PIC S9(5)V9(8)
+               SIGN TRAILING SEPARATE CHARACTER.
+
+      * Angles
+       77  ALPHA                        PIC S9(5)V9(8)
+               SIGN TRAILING SEPARATE CHARACTER.
+       77  BETA                         PIC S9(5)V9(8)
+               SIGN TRAILING SEPARATE CHARACTER.
+       77  GAMMA                        PIC S9(5)V9(8)
+               SIGN TRAILING SEPARATE CHARACTER.
+       77  XVAL                         PIC Z(5).9(4)-.
+       77  INPUT-PROMPT                 PIC X(72).
+
+      * Audit log
+       77  AUDIT-TIMESTAMP              PIC X(21).
+       77  AUDIT-FILE-STATUS            PIC X(2).
+           88  AUDIT-FILE-OK                VALUE "00".
+       77  AUDIT-POINTER                PIC 9(3).
+
+      * Unit of length for the side entered
+       77  LENGTH-UNIT                  PIC X VALUE SPACE.
+           88  VALID-LENGTH-UNIT            VALUES "F", "M".
+           88  FEET-UNIT                    VALUE "F".
+           88  METER-UNIT                   VALUE "M".
+       77  METERS-TO-FEET               PIC 9V9(5) VALUE 3.28084.
+
+      * Output decimal precision
+       77  DEC-PLACES                   PIC 9 VALUE 4.
+           88  VALID-DEC-PLACES             VALUES 0 THRU 4.
+       77  SCALE-FACTOR                 PIC 9(5) VALUE 10000.
+       77  SCALED-WHOLE                 PIC S9(9)
+               SIGN TRAILING SEPARATE CHARACTER.
+
+      * Variable-width display formatting (330-FORMAT-VALUE), so that
+      * fewer decimal places actually shrinks the printed field
+      * instead of rounding-then-padding back out to 4 places.
+       77  FMT-TEXT                     PIC X(16).
+       77  FMT-INT-PART                 PIC S9(9)
+               SIGN TRAILING SEPARATE CHARACTER.
+       77  FMT-FRAC-PART                PIC S9(9)
+               SIGN TRAILING SEPARATE CHARACTER.
+       77  FMT-FRAC-SCALE               PIC 9(5).
+       77  FMT-FRAC-SCALED              PIC S9(9)
+               SIGN TRAILING SEPARATE CHARACTER.
+       77  FMT-INT-EDIT                 PIC Z(9)9-.
+       77  FMT-FRAC-EDIT                PIC 9(4).
+
+       01  OUTPUT-1.
+           02  OLABEL                       PIC X(15)
+                   JUSTIFIED RIGHT.
+           02  AVAL                         PIC X(16)
+                   JUSTIFIED RIGHT.
+           02  BVAL                         PIC X(16)
+                   JUSTIFIED RIGHT.
+           02  CVAL                         PIC X(16)
+                   JUSTIFIED RIGHT.
+           02  OUNITS                       PIC X(15)
+                   JUSTIFIED RIGHT.
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 905-OPEN-AUDIT.
+           PERFORM 110-GET-LENGTH-UNIT.
+           PERFORM 120-GET-DEC-PLACES.
+
+           MOVE "Enter the measure of angle A:" TO INPUT-PROMPT.
+           PERFORM 150-GET-ANGLE.
+           MOVE XI TO ALPHA.
+
+           MOVE "Enter the measure of angle B:" TO INPUT-PROMPT.
+           PERFORM 150-GET-ANGLE.
+           MOVE XI TO BETA.
+
+           COMPUTE GAMMA = PI - ALPHA - BETA
+               ON SIZE ERROR
+                   DISPLAY "Angle C: Arithmetic overflow"
+                   CLOSE AUDIT-FILE
+                   GOBACK.
+           IF GAMMA IS NOT GREATER THAN 0.0 THEN
+               DISPLAY "Angles A and B leave no room for angle C..."
+               DISPLAY "The triangle has no real solution."
+               CLOSE AUDIT-FILE
+               GOBACK
+           END-IF.
+
+           MOVE "Enter the length of side c (between angles A, B):"
+               TO INPUT-PROMPT.
+           PERFORM 100-GET-SIDE.
+           MOVE X TO C.
+           IF METER-UNIT THEN
+               COMPUTE C = C * METERS-TO-FEET
+                   ON SIZE ERROR
+                       DISPLAY "Side c: Arithmetic overflow "
+                           "converting to feet"
+                       CLOSE AUDIT-FILE
+                       GOBACK
+               END-COMPUTE
+           END-IF.
+
+           MOVE C TO X.
+           MOVE GAMMA TO XI.
+           MOVE ALPHA TO ZETA.
+           PERFORM 250-LAW-OF-SINES.
+           MOVE Z TO A.
+
+           MOVE C TO X.
+           MOVE GAMMA TO XI.
+           MOVE BETA TO ZETA.
+           PERFORM 250-LAW-OF-SINES.
+           MOVE Z TO B.
+
+           IF METER-UNIT THEN
+               COMPUTE DISP-A = A / METERS-TO-FEET
+               COMPUTE DISP-B = B / METERS-TO-FEET
+               COMPUTE DISP-C = C / METERS-TO-FEET
+           ELSE
+               MOVE A TO DISP-A
+               MOVE B TO DISP-B
+               MOVE C TO DISP-C
+           END-IF.
+
+           PERFORM 900-WRITE-AUDIT.
+
+           DISPLAY "Solution:".
+
+           MOVE "Sides:" TO OLABEL.
+           MOVE DISP-A TO XI.
+           PERFORM 330-FORMAT-VALUE.
+           MOVE FUNCTION TRIM(FMT-TEXT) TO AVAL.
+           MOVE DISP-B TO XI.
+           PERFORM 330-FORMAT-VALUE.
+           MOVE FUNCTION TRIM(FMT-TEXT) TO BVAL.
+           MOVE DISP-C TO XI.
+           PERFORM 330-FORMAT-VALUE.
+           MOVE FUNCTION TRIM(FMT-TEXT) TO CVAL.
+           IF FEET-UNIT THEN
+               MOVE "feet" TO OUNITS
+           ELSE
+               MOVE "meters" TO OUNITS
+           END-IF.
+           DISPLAY OUTPUT-1.
+
+           MOVE "Angles:" TO OLABEL.
+           MOVE ALPHA TO XI.
+           PERFORM 330-FORMAT-VALUE.
+           MOVE FUNCTION TRIM(FMT-TEXT) TO AVAL.
+           MOVE BETA TO XI.
+           PERFORM 330-FORMAT-VALUE.
+           MOVE FUNCTION TRIM(FMT-TEXT) TO BVAL.
+           MOVE GAMMA TO XI.
+           PERFORM 330-FORMAT-VALUE.
+           MOVE FUNCTION TRIM(FMT-TEXT) TO CVAL.
+           MOVE "radians" TO OUNITS.
+           DISPLAY OUTPUT-1.
+
+           MOVE SPACES TO OLABEL.
+           MOVE ALPHA TO XI.
+           PERFORM 300-TO-DEGREES.
+           MOVE ZETA TO XI.
+           PERFORM 330-FORMAT-VALUE.
+           MOVE FUNCTION TRIM(FMT-TEXT) TO AVAL.
+           MOVE BETA TO XI.
+           PERFORM 300-TO-DEGREES.
+           MOVE ZETA TO XI.
+           PERFORM 330-FORMAT-VALUE.
+           MOVE FUNCTION TRIM(FMT-TEXT) TO BVAL.
+           MOVE GAMMA TO XI.
+           PERFORM 300-TO-DEGREES.
+           MOVE ZETA TO XI.
+           PERFORM 330-FORMAT-VALUE.
+           MOVE FUNCTION TRIM(FMT-TEXT) TO CVAL.
+           MOVE "degrees" TO OUNITS.
+           DISPLAY OUTPUT-1.
+
+           CLOSE AUDIT-FILE.
+           GOBACK.
+
+       110-GET-LENGTH-UNIT.
+           DISPLAY "Enter the unit of length for the side "
+               "(F-feet, M-meters):".
+           ACCEPT LENGTH-UNIT.
+           IF NOT VALID-LENGTH-UNIT THEN
+               DISPLAY "  valid responses are 'F' and 'M', "
+                   "try again..."
+               GO TO 110-GET-LENGTH-UNIT
+           END-IF.
+
+       120-GET-DEC-PLACES.
+           DISPLAY "Enter the number of decimal places for output "
+               "(0-4):".
+           ACCEPT DEC-PLACES.
+           IF NOT VALID-DEC-PLACES THEN
+               DISPLAY "  valid responses are 0 through 4, "
+                   "try again..."
+               GO TO 120-GET-DEC-PLACES
+           END-IF.
+
+       100-GET-SIDE.
+           DISPLAY INPUT-PROMPT.
+           ACCEPT X.
+           MOVE X TO XVAL.
+           DISPLAY "  entered: " XVAL.
+           IF X IS NOT GREATER THAN 0.0 THEN
+               DISPLAY "  lengths must be positive, try again..."
+               GO TO 100-GET-SIDE
+           END-IF.
+
+       150-GET-ANGLE.
+           PERFORM 155-GET-MEASURE UNTIL VALID-MEASURE.
+           DISPLAY INPUT-PROMPT.
+           ACCEPT XI.
+           MOVE XI TO XVAL.
+           DISPLAY "  entered: " XVAL.
+           IF XI IS NOT GREATER THAN 0.0 THEN
+               DISPLAY "  angle measure must be positive..."
+               GO TO 150-GET-ANGLE
+           END-IF.
+           IF RADIAN-MEASURE AND XI IS NOT LESS THAN PI THEN
+               DISPLAY "  angles must be less than straight..."
+               GO TO 150-GET-ANGLE
+           END-IF.
+           IF DEGREE-MEASURE AND XI IS NOT LESS THAN 180 THEN
+               DISPLAY "  angles must be less than straight..."
+               GO TO 150-GET-ANGLE
+           END-IF.
+           IF DEGREE-MEASURE THEN
+               COMPUTE XI ROUNDED = XI * PI / 180.
+
+       155-GET-MEASURE.
+           DISPLAY "Enter units for angle measure "
+               "(r-radians, d-degrees):".
+           ACCEPT ANGLE-MEASURE.
+           IF NOT VALID-MEASURE THEN
+               DISPLAY "ERROR: Valid responses are 'r' and 'd'".
+
+       250-LAW-OF-SINES.
+      *    Given two angles (xi and zeta) and the side opposite
+      *    angle xi (i.e. side x), find side z, the side opposite
+      *    angle zeta.
+           COMPUTE Z ROUNDED = X * SIN(ZETA) / SIN(XI).
+
+       300-TO-DEGREES.
+           COMPUTE ZETA ROUNDED = 180 * XI / PI.
+
+       320-ROUND-TO-PRECISION.
+      *    Rounds XI to the number of decimal places the user chose
+      *    for output (DEC-PLACES), returning the result in ZETA.
+           COMPUTE SCALE-FACTOR = 10 ** DEC-PLACES.
+           COMPUTE SCALED-WHOLE ROUNDED = XI * SCALE-FACTOR.
+           COMPUTE ZETA = SCALED-WHOLE / SCALE-FACTOR.
+
+       330-FORMAT-VALUE.
+      *    Rounds XI to DEC-PLACES (via 320-ROUND-TO-PRECISION) and
+      *    builds a trimmed, variable-width numeral in FMT-TEXT, so
+      *    that choosing fewer decimal places actually shrinks the
+      *    printed field instead of rounding and then padding the
+      *    dropped digits back out with zeros.
+           PERFORM 320-ROUND-TO-PRECISION.
+           COMPUTE FMT-INT-PART = ZETA.
+           COMPUTE FMT-FRAC-PART =
+               SCALED-WHOLE - (FMT-INT-PART * SCALE-FACTOR).
+           MOVE FMT-INT-PART TO FMT-INT-EDIT.
+           MOVE SPACES TO FMT-TEXT.
+           IF DEC-PLACES = 0 THEN
+               MOVE FUNCTION TRIM(FMT-INT-EDIT) TO FMT-TEXT
+           ELSE
+               COMPUTE FMT-FRAC-SCALE = 10 ** (4 - DEC-PLACES)
+               COMPUTE FMT-FRAC-SCALED = FMT-FRAC-PART * FMT-FRAC-SCALE
+               MOVE FMT-FRAC-SCALED TO FMT-FRAC-EDIT
+               STRING FUNCTION TRIM(FMT-INT-EDIT) DELIMITED BY SIZE
+                       "." DELIMITED BY SIZE
+                       FMT-FRAC-EDIT(1:DEC-PLACES) DELIMITED BY SIZE
+                   INTO FMT-TEXT
+           END-IF.
+
+       905-OPEN-AUDIT.
+           OPEN EXTEND AUDIT-FILE.
+           IF NOT AUDIT-FILE-OK THEN
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+
+       900-WRITE-AUDIT.
+           MOVE CURRENT-DATE TO AUDIT-TIMESTAMP.
+           MOVE SPACES TO AUDIT-RECORD.
+           MOVE 1 TO AUDIT-POINTER.
+           MOVE DISP-A TO XVAL.
+           STRING AUDIT-TIMESTAMP DELIMITED BY SIZE
+                   " ASA A=" DELIMITED BY SIZE
+                   XVAL DELIMITED BY SIZE
+               INTO AUDIT-RECORD
+               WITH POINTER AUDIT-POINTER.
+           MOVE DISP-B TO XVAL.
+           STRING " B=" DELIMITED BY SIZE
+                   XVAL DELIMITED BY SIZE
+               INTO AUDIT-RECORD
+               WITH POINTER AUDIT-POINTER.
+           MOVE DISP-C TO XVAL.
+           STRING " C=" DELIMITED BY SIZE
+                   XVAL DELIMITED BY SIZE
+               INTO AUDIT-RECORD
+               WITH POINTER AUDIT-POINTER.
+           IF FEET-UNIT THEN
+               STRING " UNIT=feet" DELIMITED BY SIZE
+                   INTO AUDIT-RECORD
+                   WITH POINTER AUDIT-POINTER
+           ELSE
+               STRING " UNIT=meters" DELIMITED BY SIZE
+                   INTO AUDIT-RECORD
+                   WITH POINTER AUDIT-POINTER
+           END-IF.
+           MOVE ALPHA TO XVAL.
+           STRING " ALPHA=" DELIMITED BY SIZE
+                   XVAL DELIMITED BY SIZE
+               INTO AUDIT-RECORD
+               WITH POINTER AUDIT-POINTER.
+           MOVE BETA TO XVAL.
+           STRING " BETA=" DELIMITED BY SIZE
+                   XVAL DELIMITED BY SIZE
+               INTO AUDIT-RECORD
+               WITH POINTER AUDIT-POINTER.
+           MOVE GAMMA TO XVAL.
+           STRING " GAMMA=" DELIMITED BY SIZE
+                   XVAL DELIMITED BY SIZE
+               INTO AUDIT-RECORD
+               WITH POINTER AUDIT-POINTER.
+           WRITE AUDIT-RECORD.
