@@ -9,7 +9,33 @@
        REPOSITORY.
            FUNCTION ALL INTRINSIC.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SIDES-FILE ASSIGN TO "SIDES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SIDES-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "REPORT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SIDES-FILE.
+       01  SIDES-RECORD.
+           02  SIDES-A                  PIC 9(5)V9(4).
+           02  SIDES-B                  PIC 9(5)V9(4).
+           02  SIDES-C                  PIC 9(5)V9(4).
+           02  SIDES-UNIT               PIC X(1).
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD                PIC X(80).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD                 PIC X(132).
+
        WORKING-STORAGE SECTION.
        77  X                            PIC S9(5)V9(8)
                SIGN TRAILING SEPARATE CHARACTER.
@@ -21,7 +47,68 @@
                SIGN TRAILING SEPARATE CHARACTER.
        77  ZETA                         PIC S9(5)V9(8)
                SIGN TRAILING SEPARATE CHARACTER.
- 
+
+      * Run mode switch
+       77  RUN-MODE                     PIC X VALUE SPACE.
+           88  VALID-RUN-MODE               VALUES "I", "B".
+           88  INTERACTIVE-MODE             VALUE "I".
+           88  BATCH-MODE                   VALUE "B".
+
+      * Batch end-of-file switch
+       77  SIDES-EOF-SW                 PIC X VALUE "N".
+           88  SIDES-EOF                    VALUE "Y".
+
+      * Batch file status
+       77  SIDES-FILE-STATUS            PIC X(2).
+           88  SIDES-FILE-OK                VALUE "00".
+       77  REPORT-FILE-STATUS           PIC X(2).
+           88  REPORT-FILE-OK                VALUE "00".
+
+      * Unit-conversion overflow switch
+       77  CONVERT-ERROR-SW             PIC X VALUE "N".
+           88  CONVERT-ERROR                VALUE "Y".
+
+       77  SHOW-LINE-TEXT               PIC X(80).
+
+      * Audit log
+       77  AUDIT-TIMESTAMP              PIC X(21).
+       77  AUDIT-FILE-STATUS            PIC X(2).
+           88  AUDIT-FILE-OK                VALUE "00".
+       77  AUDIT-POINTER                PIC 9(3).
+
+      * Solve-another-triangle switch
+       77  AGAIN-SW                     PIC X VALUE SPACE.
+           88  VALID-AGAIN-SW               VALUES "y", "n".
+           88  AGAIN-ANSWER                 VALUE "y".
+
+      * Output decimal precision
+       77  DEC-PLACES                   PIC 9 VALUE 4.
+           88  VALID-DEC-PLACES             VALUES 0 THRU 4.
+       77  SCALE-FACTOR                 PIC 9(5) VALUE 10000.
+       77  SCALED-WHOLE                 PIC S9(9)
+               SIGN TRAILING SEPARATE CHARACTER.
+
+      * Variable-width display formatting (330-FORMAT-VALUE), so that
+      * fewer decimal places actually shrinks the printed field
+      * instead of rounding-then-padding back out to 4 places.
+       77  FMT-TEXT                     PIC X(16).
+       77  FMT-INT-PART                 PIC S9(9)
+               SIGN TRAILING SEPARATE CHARACTER.
+       77  FMT-FRAC-PART                PIC S9(9)
+               SIGN TRAILING SEPARATE CHARACTER.
+       77  FMT-FRAC-SCALE               PIC 9(5).
+       77  FMT-FRAC-SCALED              PIC S9(9)
+               SIGN TRAILING SEPARATE CHARACTER.
+       77  FMT-INT-EDIT                 PIC Z(9)9-.
+       77  FMT-FRAC-EDIT                PIC 9(4).
+
+      * Unit of length for the sides entered
+       77  LENGTH-UNIT                  PIC X VALUE SPACE.
+           88  VALID-LENGTH-UNIT            VALUES "F", "M".
+           88  FEET-UNIT                    VALUE "F".
+           88  METER-UNIT                   VALUE "M".
+       77  METERS-TO-FEET               PIC 9V9(5) VALUE 3.28084.
+
       * Sides
        77  A                            PIC S9(5)V9(8)
                SIGN TRAILING SEPARATE CHARACTER.
@@ -30,9 +117,26 @@
        77  C                            PIC S9(5)V9(8)
                SIGN TRAILING SEPARATE CHARACTER.
 
+      * Sides as entered, in the unit keyed in (before conversion to
+      * feet), so the Sides: line can echo what the user actually
+      * typed rather than the internal feet-based value.
+       77  DISP-A                       PIC S9(5)V9(8)
+               SIGN TRAILING SEPARATE CHARACTER.
+       77  DISP-B                       PIC S9(5)V9(8)
+               SIGN TRAILING SEPARATE CHARACTER.
+       77  DISP-C                       PIC S9(5)V9(8)
+               SIGN TRAILING SEPARATE CHARACTER.
+
       * Semiperimeter
        77  S                            PIC S9(5)V9(8)
                SIGN TRAILING SEPARATE CHARACTER.
+      * Area (Heron's formula)
+       77  TRI-AREA                    PIC S9(5)V9(8)
+               SIGN TRAILING SEPARATE CHARACTER.
+      * Area in the unit keyed in (TRI-AREA is always in square feet,
+      * the square of the program's common internal unit).
+       77  DISP-AREA                   PIC S9(5)V9(8)
+               SIGN TRAILING SEPARATE CHARACTER.
       * Angles
        77  ALPHA                        PIC S9(5)V9(8)
                SIGN TRAILING SEPARATE CHARACTER.
@@ -43,17 +147,110 @@
        77  XVAL                         PIC Z(5).9(4)-.
        77  INPUT-PROMPT                 PIC X(72).
 
+      * Triangle classification
+       77  TRI-SHAPE                    PIC X(11) VALUE SPACES.
+       77  TRI-KIND                     PIC X(6) VALUE SPACES.
+       77  TRI-EPSILON                  PIC S9V9(8)
+               SIGN TRAILING SEPARATE CHARACTER VALUE 0.0001.
+
        01  OUTPUT-1.
            02  OLABEL                       PIC X(15)
                    JUSTIFIED RIGHT.
-           02  AVAL                         PIC Z(10).9(4).
-           02  BVAL                         PIC Z(10).9(4).
-           02  CVAL                         PIC Z(10).9(4).
+           02  AVAL                         PIC X(16)
+                   JUSTIFIED RIGHT.
+           02  BVAL                         PIC X(16)
+                   JUSTIFIED RIGHT.
+           02  CVAL                         PIC X(16)
+                   JUSTIFIED RIGHT.
            02  OUNITS                       PIC X(15)
                    JUSTIFIED RIGHT.
 
+       01  OUTPUT-2.
+           02  OLABEL2                      PIC X(15)
+                   JUSTIFIED RIGHT.
+           02  OVAL2                        PIC X(16)
+                   JUSTIFIED RIGHT.
+           02  OUNITS2                      PIC X(15)
+                   JUSTIFIED RIGHT.
+
        PROCEDURE DIVISION.
        000-MAIN.
+           PERFORM 905-OPEN-AUDIT.
+           PERFORM 050-SELECT-MODE.
+           IF BATCH-MODE THEN
+               PERFORM 500-BATCH-RUN THRU 500-BATCH-RUN-EXIT
+           ELSE
+               IF INTERACTIVE-MODE THEN
+                   PERFORM 600-INTERACTIVE-RUN
+               END-IF
+           END-IF.
+           CLOSE AUDIT-FILE.
+           GOBACK.
+
+       050-SELECT-MODE.
+           DISPLAY "Run in (I)nteractive or (B)atch mode?".
+           ACCEPT RUN-MODE.
+           IF NOT VALID-RUN-MODE THEN
+               DISPLAY "  valid responses are 'I' and 'B', "
+                   "try again..."
+               GO TO 050-SELECT-MODE
+           END-IF.
+
+       500-BATCH-RUN.
+           OPEN INPUT SIDES-FILE.
+           IF NOT SIDES-FILE-OK THEN
+               DISPLAY "Unable to open SIDES-FILE, status = "
+                   SIDES-FILE-STATUS
+               GO TO 500-BATCH-RUN-EXIT
+           END-IF.
+           OPEN OUTPUT REPORT-FILE.
+           IF NOT REPORT-FILE-OK THEN
+               DISPLAY "Unable to open REPORT-FILE, status = "
+                   REPORT-FILE-STATUS
+               CLOSE SIDES-FILE
+               GO TO 500-BATCH-RUN-EXIT
+           END-IF.
+           MOVE "N" TO SIDES-EOF-SW.
+           PERFORM 510-READ-SIDES-RECORD.
+           PERFORM 520-PROCESS-SIDES-RECORD UNTIL SIDES-EOF.
+           CLOSE SIDES-FILE.
+           CLOSE REPORT-FILE.
+       500-BATCH-RUN-EXIT.
+           EXIT.
+
+       510-READ-SIDES-RECORD.
+           READ SIDES-FILE
+               AT END
+                   MOVE "Y" TO SIDES-EOF-SW
+           END-READ.
+
+       520-PROCESS-SIDES-RECORD.
+           MOVE SIDES-A TO A.
+           MOVE SIDES-B TO B.
+           MOVE SIDES-C TO C.
+           MOVE SIDES-UNIT TO LENGTH-UNIT.
+           IF NOT VALID-LENGTH-UNIT THEN
+               MOVE "F" TO LENGTH-UNIT
+           END-IF.
+           IF A IS NOT GREATER THAN 0 OR
+                   B IS NOT GREATER THAN 0 OR
+                   C IS NOT GREATER THAN 0 THEN
+               MOVE "All three sides must be positive; no solution."
+                   TO SHOW-LINE-TEXT
+               PERFORM 450-SHOW-LINE
+           ELSE
+               PERFORM 140-CONVERT-SIDES-TO-FEET
+               IF NOT CONVERT-ERROR THEN
+                   PERFORM 400-SOLVE-TRIANGLE
+                       THRU 400-SOLVE-TRIANGLE-EXIT
+               END-IF
+           END-IF.
+           PERFORM 510-READ-SIDES-RECORD.
+
+       600-INTERACTIVE-RUN.
+           PERFORM 110-GET-LENGTH-UNIT.
+           PERFORM 120-GET-DEC-PLACES.
+
            MOVE "Enter the length of side a:" TO INPUT-PROMPT.
            PERFORM 100-GET-SIDE.
            MOVE X TO A.
@@ -66,14 +263,107 @@
            PERFORM 100-GET-SIDE.
            MOVE X TO C.
 
+           PERFORM 140-CONVERT-SIDES-TO-FEET.
+           IF CONVERT-ERROR THEN
+               GO TO 600-INTERACTIVE-RUN
+           END-IF.
+           PERFORM 400-SOLVE-TRIANGLE THRU 400-SOLVE-TRIANGLE-EXIT.
+
+           PERFORM 650-SOLVE-ANOTHER.
+           IF AGAIN-ANSWER THEN
+               GO TO 600-INTERACTIVE-RUN
+           END-IF.
+
+       650-SOLVE-ANOTHER.
+           DISPLAY "Solve another triangle? (y/n)".
+           ACCEPT AGAIN-SW.
+           IF NOT VALID-AGAIN-SW THEN
+               DISPLAY "  valid responses are 'y' and 'n', "
+                   "try again..."
+               GO TO 650-SOLVE-ANOTHER
+           END-IF.
+
+       110-GET-LENGTH-UNIT.
+           DISPLAY "Enter the unit of length for the sides "
+               "(F-feet, M-meters):".
+           ACCEPT LENGTH-UNIT.
+           IF NOT VALID-LENGTH-UNIT THEN
+               DISPLAY "  valid responses are 'F' and 'M', "
+                   "try again..."
+               GO TO 110-GET-LENGTH-UNIT
+           END-IF.
+
+       120-GET-DEC-PLACES.
+           DISPLAY "Enter the number of decimal places for output "
+               "(0-4):".
+           ACCEPT DEC-PLACES.
+           IF NOT VALID-DEC-PLACES THEN
+               DISPLAY "  valid responses are 0 through 4, "
+                   "try again..."
+               GO TO 120-GET-DEC-PLACES
+           END-IF.
+
+       140-CONVERT-SIDES-TO-FEET.
+      *    Converts the entered sides to feet, the program's common
+      *    internal unit, so mixed feet/meters survey sheets can be
+      *    solved consistently.  DISP-A/B/C keep the as-entered values
+      *    so the Sides: line can still echo the unit the sides were
+      *    entered in (see 400-SOLVE-TRIANGLE).
+           MOVE A TO DISP-A.
+           MOVE B TO DISP-B.
+           MOVE C TO DISP-C.
+           MOVE "N" TO CONVERT-ERROR-SW.
+           IF METER-UNIT THEN
+               COMPUTE A = A * METERS-TO-FEET
+                   ON SIZE ERROR
+                       MOVE "Side a: overflow converting to feet"
+                           TO SHOW-LINE-TEXT
+                       PERFORM 450-SHOW-LINE
+                       MOVE "Y" TO CONVERT-ERROR-SW
+               END-COMPUTE
+               COMPUTE B = B * METERS-TO-FEET
+                   ON SIZE ERROR
+                       MOVE "Side b: overflow converting to feet"
+                           TO SHOW-LINE-TEXT
+                       PERFORM 450-SHOW-LINE
+                       MOVE "Y" TO CONVERT-ERROR-SW
+               END-COMPUTE
+               COMPUTE C = C * METERS-TO-FEET
+                   ON SIZE ERROR
+                       MOVE "Side c: overflow converting to feet"
+                           TO SHOW-LINE-TEXT
+                       PERFORM 450-SHOW-LINE
+                       MOVE "Y" TO CONVERT-ERROR-SW
+               END-COMPUTE
+           END-IF.
+
+       400-SOLVE-TRIANGLE.
            COMPUTE S = (A + B + C) / 2
                ON SIZE ERROR
-                   DISPLAY "Semiperimeter: Arithmetic overflow"
-                   STOP RUN.
+                   MOVE "Semiperimeter: Arithmetic overflow"
+                       TO SHOW-LINE-TEXT
+                   PERFORM 450-SHOW-LINE
+                   GO TO 400-SOLVE-TRIANGLE-EXIT
+           END-COMPUTE.
            IF MAX(A, B, C) IS GREATER THAN S THEN
-               DISPLAY "The triangle inequality is violated..."
-               DISPLAY "The triangle has no real solution."
-               STOP RUN
+               MOVE "The triangle inequality is violated; no solution."
+                   TO SHOW-LINE-TEXT
+               PERFORM 450-SHOW-LINE
+               GO TO 400-SOLVE-TRIANGLE-EXIT
+           END-IF.
+
+           COMPUTE TRI-AREA ROUNDED =
+               SQRT(S * (S - A) * (S - B) * (S - C))
+               ON SIZE ERROR
+                   MOVE "Area: Arithmetic overflow" TO SHOW-LINE-TEXT
+                   PERFORM 450-SHOW-LINE
+                   GO TO 400-SOLVE-TRIANGLE-EXIT
+           END-COMPUTE.
+           IF METER-UNIT THEN
+               COMPUTE DISP-AREA =
+                   TRI-AREA / (METERS-TO-FEET * METERS-TO-FEET)
+           ELSE
+               MOVE TRI-AREA TO DISP-AREA
            END-IF.
 
            MOVE A TO X.
@@ -94,36 +384,180 @@
            PERFORM 200-LAW-OF-COSINES.
            MOVE ZETA TO BETA.
 
-           DISPLAY "Solution:".
+           PERFORM 350-CLASSIFY-TRIANGLE.
+           PERFORM 900-WRITE-AUDIT.
+
+           MOVE "Solution:" TO SHOW-LINE-TEXT.
+           PERFORM 450-SHOW-LINE.
 
            MOVE "Sides:" TO OLABEL.
-           MOVE A TO AVAL.
-           MOVE B TO BVAL.
-           MOVE C TO CVAL.
-           MOVE SPACES TO OUNITS.
-           DISPLAY OUTPUT-1.
+           MOVE DISP-A TO XI.
+           PERFORM 330-FORMAT-VALUE.
+           MOVE FUNCTION TRIM(FMT-TEXT) TO AVAL.
+           MOVE DISP-B TO XI.
+           PERFORM 330-FORMAT-VALUE.
+           MOVE FUNCTION TRIM(FMT-TEXT) TO BVAL.
+           MOVE DISP-C TO XI.
+           PERFORM 330-FORMAT-VALUE.
+           MOVE FUNCTION TRIM(FMT-TEXT) TO CVAL.
+           IF FEET-UNIT THEN
+               MOVE "feet" TO OUNITS
+           ELSE
+               MOVE "meters" TO OUNITS
+           END-IF.
+           MOVE OUTPUT-1 TO SHOW-LINE-TEXT.
+           PERFORM 450-SHOW-LINE.
 
            MOVE "Angles:" TO OLABEL.
-           MOVE ALPHA TO AVAL.
-           MOVE BETA TO BVAL.
-           MOVE GAMMA TO CVAL.
+           MOVE ALPHA TO XI.
+           PERFORM 330-FORMAT-VALUE.
+           MOVE FUNCTION TRIM(FMT-TEXT) TO AVAL.
+           MOVE BETA TO XI.
+           PERFORM 330-FORMAT-VALUE.
+           MOVE FUNCTION TRIM(FMT-TEXT) TO BVAL.
+           MOVE GAMMA TO XI.
+           PERFORM 330-FORMAT-VALUE.
+           MOVE FUNCTION TRIM(FMT-TEXT) TO CVAL.
            MOVE "radians" TO OUNITS.
-           DISPLAY OUTPUT-1.
+           MOVE OUTPUT-1 TO SHOW-LINE-TEXT.
+           PERFORM 450-SHOW-LINE.
 
            MOVE SPACES TO OLABEL.
            MOVE ALPHA TO XI.
            PERFORM 300-TO-DEGREES.
-           MOVE ZETA TO AVAL.
+           MOVE ZETA TO XI.
+           PERFORM 330-FORMAT-VALUE.
+           MOVE FUNCTION TRIM(FMT-TEXT) TO AVAL.
            MOVE BETA TO XI.
            PERFORM 300-TO-DEGREES.
-           MOVE ZETA TO BVAL.
+           MOVE ZETA TO XI.
+           PERFORM 330-FORMAT-VALUE.
+           MOVE FUNCTION TRIM(FMT-TEXT) TO BVAL.
            MOVE GAMMA TO XI.
            PERFORM 300-TO-DEGREES.
-           MOVE ZETA TO CVAL.
+           MOVE ZETA TO XI.
+           PERFORM 330-FORMAT-VALUE.
+           MOVE FUNCTION TRIM(FMT-TEXT) TO CVAL.
            MOVE "degrees" TO OUNITS.
-           DISPLAY OUTPUT-1.
+           MOVE OUTPUT-1 TO SHOW-LINE-TEXT.
+           PERFORM 450-SHOW-LINE.
 
-           GOBACK.
+           MOVE SPACES TO SHOW-LINE-TEXT.
+           STRING "Shape: " DELIMITED BY SIZE
+                   TRI-SHAPE DELIMITED BY SPACE
+                   ", " DELIMITED BY SIZE
+                   TRI-KIND DELIMITED BY SPACE
+               INTO SHOW-LINE-TEXT.
+           PERFORM 450-SHOW-LINE.
+
+           MOVE "Area:" TO OLABEL2.
+           MOVE DISP-AREA TO XI.
+           PERFORM 330-FORMAT-VALUE.
+           MOVE FUNCTION TRIM(FMT-TEXT) TO OVAL2.
+           IF FEET-UNIT THEN
+               MOVE "sq feet" TO OUNITS2
+           ELSE
+               MOVE "sq meters" TO OUNITS2
+           END-IF.
+           MOVE OUTPUT-2 TO SHOW-LINE-TEXT.
+           PERFORM 450-SHOW-LINE.
+
+       400-SOLVE-TRIANGLE-EXIT.
+           EXIT.
+
+       350-CLASSIFY-TRIANGLE.
+           IF A = B AND B = C THEN
+               MOVE "EQUILATERAL" TO TRI-SHAPE
+           ELSE
+               IF A = B OR B = C OR A = C THEN
+                   MOVE "ISOSCELES" TO TRI-SHAPE
+               ELSE
+                   MOVE "SCALENE" TO TRI-SHAPE
+               END-IF
+           END-IF.
+
+           IF ABS(ALPHA - (PI / 2)) < TRI-EPSILON THEN
+               MOVE "RIGHT" TO TRI-KIND
+           ELSE
+               IF ABS(BETA - (PI / 2)) < TRI-EPSILON THEN
+                   MOVE "RIGHT" TO TRI-KIND
+               ELSE
+                   IF ABS(GAMMA - (PI / 2)) < TRI-EPSILON THEN
+                       MOVE "RIGHT" TO TRI-KIND
+                   ELSE
+                       IF ALPHA > (PI / 2) OR BETA > (PI / 2)
+                               OR GAMMA > (PI / 2) THEN
+                           MOVE "OBTUSE" TO TRI-KIND
+                       ELSE
+                           MOVE "ACUTE" TO TRI-KIND
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       450-SHOW-LINE.
+           IF BATCH-MODE THEN
+               MOVE SHOW-LINE-TEXT TO REPORT-RECORD
+               WRITE REPORT-RECORD
+           ELSE
+               IF INTERACTIVE-MODE THEN
+                   DISPLAY SHOW-LINE-TEXT
+               END-IF
+           END-IF.
+
+       905-OPEN-AUDIT.
+           OPEN EXTEND AUDIT-FILE.
+           IF NOT AUDIT-FILE-OK THEN
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+
+       900-WRITE-AUDIT.
+           MOVE CURRENT-DATE TO AUDIT-TIMESTAMP.
+           MOVE SPACES TO AUDIT-RECORD.
+           MOVE 1 TO AUDIT-POINTER.
+           MOVE DISP-A TO XVAL.
+           STRING AUDIT-TIMESTAMP DELIMITED BY SIZE
+                   " SSS A=" DELIMITED BY SIZE
+                   XVAL DELIMITED BY SIZE
+               INTO AUDIT-RECORD
+               WITH POINTER AUDIT-POINTER.
+           MOVE DISP-B TO XVAL.
+           STRING " B=" DELIMITED BY SIZE
+                   XVAL DELIMITED BY SIZE
+               INTO AUDIT-RECORD
+               WITH POINTER AUDIT-POINTER.
+           MOVE DISP-C TO XVAL.
+           STRING " C=" DELIMITED BY SIZE
+                   XVAL DELIMITED BY SIZE
+               INTO AUDIT-RECORD
+               WITH POINTER AUDIT-POINTER.
+           IF FEET-UNIT THEN
+               STRING " UNIT=feet" DELIMITED BY SIZE
+                   INTO AUDIT-RECORD
+                   WITH POINTER AUDIT-POINTER
+           ELSE
+               STRING " UNIT=meters" DELIMITED BY SIZE
+                   INTO AUDIT-RECORD
+                   WITH POINTER AUDIT-POINTER
+           END-IF.
+           MOVE ALPHA TO XVAL.
+           STRING " ALPHA=" DELIMITED BY SIZE
+                   XVAL DELIMITED BY SIZE
+               INTO AUDIT-RECORD
+               WITH POINTER AUDIT-POINTER.
+           MOVE BETA TO XVAL.
+           STRING " BETA=" DELIMITED BY SIZE
+                   XVAL DELIMITED BY SIZE
+               INTO AUDIT-RECORD
+               WITH POINTER AUDIT-POINTER.
+           MOVE GAMMA TO XVAL.
+           STRING " GAMMA=" DELIMITED BY SIZE
+                   XVAL DELIMITED BY SIZE
+               INTO AUDIT-RECORD
+               WITH POINTER AUDIT-POINTER.
+           WRITE AUDIT-RECORD.
 
        100-GET-SIDE.
            DISPLAY INPUT-PROMPT.
@@ -140,5 +574,35 @@
                ACOS((X * X + Y * Y - Z * Z) / (2 * X * Y)).
 
        300-TO-DEGREES.
-           COMPUTE ZETA = 180 * XI / PI.
+           COMPUTE ZETA ROUNDED = 180 * XI / PI.
 
+       320-ROUND-TO-PRECISION.
+      *    Rounds XI to the number of decimal places the user chose
+      *    for output (DEC-PLACES), returning the result in ZETA.
+           COMPUTE SCALE-FACTOR = 10 ** DEC-PLACES.
+           COMPUTE SCALED-WHOLE ROUNDED = XI * SCALE-FACTOR.
+           COMPUTE ZETA = SCALED-WHOLE / SCALE-FACTOR.
+
+       330-FORMAT-VALUE.
+      *    Rounds XI to DEC-PLACES (via 320-ROUND-TO-PRECISION) and
+      *    builds a trimmed, variable-width numeral in FMT-TEXT, so
+      *    that choosing fewer decimal places actually shrinks the
+      *    printed field instead of rounding and then padding the
+      *    dropped digits back out with zeros.
+           PERFORM 320-ROUND-TO-PRECISION.
+           COMPUTE FMT-INT-PART = ZETA.
+           COMPUTE FMT-FRAC-PART =
+               SCALED-WHOLE - (FMT-INT-PART * SCALE-FACTOR).
+           MOVE FMT-INT-PART TO FMT-INT-EDIT.
+           MOVE SPACES TO FMT-TEXT.
+           IF DEC-PLACES = 0 THEN
+               MOVE FUNCTION TRIM(FMT-INT-EDIT) TO FMT-TEXT
+           ELSE
+               COMPUTE FMT-FRAC-SCALE = 10 ** (4 - DEC-PLACES)
+               COMPUTE FMT-FRAC-SCALED = FMT-FRAC-PART * FMT-FRAC-SCALE
+               MOVE FMT-FRAC-SCALED TO FMT-FRAC-EDIT
+               STRING FUNCTION TRIM(FMT-INT-EDIT) DELIMITED BY SIZE
+                       "." DELIMITED BY SIZE
+                       FMT-FRAC-EDIT(1:DEC-PLACES) DELIMITED BY SIZE
+                   INTO FMT-TEXT
+           END-IF.
